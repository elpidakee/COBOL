@@ -0,0 +1,84 @@
+       $SET SQL(dbman=ODBC)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SQLCONN AS "SQLCONN".
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONNLOG ASSIGN TO "SQLCONN.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONNLOG
+           LABEL RECORD STANDARD.
+       01  LOG-LINE               PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-LOG-STATUS           PIC XX.
+       01 WS-LOG-DETAIL.
+           02 LD-TIMESTAMP        PIC 9(15).
+           02 FILLER              PIC X(2)  VALUE SPACES.
+           02 LD-ATTEMPT          PIC 9.
+           02 FILLER              PIC X(2)  VALUE SPACES.
+           02 LD-SQLCODE          PIC S9(9).
+           02 FILLER              PIC X(2)  VALUE SPACES.
+           02 LD-RESULT           PIC X(40).
+       01 WS-MAX-ATTEMPTS         PIC 9    VALUE 3.
+       01 WS-ATTEMPT              PIC 9    VALUE 0.
+       01 WS-BACKOFF-SECS         PIC 9(4) COMP.
+       01 WS-CONNECTED-SW         PIC X    VALUE "N".
+           88 WS-CONNECTED        VALUE "Y".
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 svr          pic x(32) value "elpida".
+       01 usr-pass     pic x(64) value "HR.hr".
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       LINKAGE SECTION.
+       01 LS-RETURN-CODE          PIC 9(2).
+
+       PROCEDURE DIVISION USING LS-RETURN-CODE.
+       000-CONNECT-WITH-RETRY.
+           MOVE 0 TO LS-RETURN-CODE.
+           OPEN EXTEND CONNLOG.
+           IF WS-LOG-STATUS = "35"
+               OPEN OUTPUT CONNLOG
+               CLOSE CONNLOG
+               OPEN EXTEND CONNLOG
+           END-IF.
+           PERFORM UNTIL WS-CONNECTED OR WS-ATTEMPT >= WS-MAX-ATTEMPTS
+               ADD 1 TO WS-ATTEMPT
+               IF WS-ATTEMPT > 1
+                   COMPUTE WS-BACKOFF-SECS = WS-ATTEMPT * 2
+                   CALL "C$SLEEP" USING WS-BACKOFF-SECS
+               END-IF
+               EXEC SQL
+                   CONNECT TO :svr USER :usr-pass
+               END-EXEC
+               IF SQLCODE = 0
+                   SET WS-CONNECTED TO TRUE
+                   MOVE "CONNECTED" TO LD-RESULT
+               ELSE
+                   IF WS-ATTEMPT >= WS-MAX-ATTEMPTS
+                       MOVE "CONNECT FAILED - GIVING UP" TO LD-RESULT
+                   ELSE
+                       MOVE "CONNECT FAILED - WILL RETRY" TO LD-RESULT
+                   END-IF
+               END-IF
+               PERFORM 800-WRITE-LOG-RECORD
+           END-PERFORM.
+           IF NOT WS-CONNECTED
+               DISPLAY "SQLCONN: UNABLE TO CONNECT AFTER "
+                       WS-MAX-ATTEMPTS " ATTEMPTS"
+               MOVE 91 TO LS-RETURN-CODE
+           END-IF.
+           CLOSE CONNLOG.
+           EXIT PROGRAM.
+
+       800-WRITE-LOG-RECORD.
+           MOVE FUNCTION CURRENT-DATE (1:15) TO LD-TIMESTAMP.
+           MOVE WS-ATTEMPT TO LD-ATTEMPT.
+           MOVE SQLCODE    TO LD-SQLCODE.
+           MOVE WS-LOG-DETAIL TO LOG-LINE.
+           WRITE LOG-LINE.
