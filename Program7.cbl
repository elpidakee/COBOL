@@ -0,0 +1,101 @@
+000000 IDENTIFICATION DIVISION.
+000000 PROGRAM-ID. Program7.
+000000 ENVIRONMENT DIVISION.
+000000 CONFIGURATION SECTION.
+000000 INPUT-OUTPUT SECTION.
+000000 FILE-CONTROL.
+000000     SELECT MHTRMA ASSIGN TO DISK
+000000                   ORGANIZATION IS INDEXED
+000000                   ACCESS IS RANDOM
+000000                   RECORD KEY IS A-A
+000000                   FILE STATUS IS WS-MHTRMA-STATUS.
+000000 DATA DIVISION.
+000000 FILE SECTION.
+000000 FD  MHTRMA        RECORD CONTAINS  72 CHARACTERS
+000000                   LABEL RECORD STANDARD
+000000                   DATA RECORD IS RMA
+000000                   VALUE OF FILE-ID IS "MHTRWA.DAT".
+000000 01  RMA.
+000000     02 A-A        PIC 9(4).
+000000     02 EPWN       PIC X(20).
+000000     02 ONOM       PIC X(15).
+000000     02 ONP        PIC X(10).
+000000     02 CLASS1      PIC X(3).
+000000     02 THL2       PIC 9(11).
+000000     02 KATAST.
+000000        03  APOYS  PIC 9(3).
+000000        03  ATRIM  PIC 9(2).
+000000        03  BTRIM  PIC 9(2).
+000000        03  CTRIM  PIC 9(2).
+000000        03  GRAPTA PIC 9(2).
+000000*
+000000 WORKING-STORAGE SECTION.
+000000 01  WS-MHTRMA-STATUS   PIC XX.
+000000 01  WS-TRIM-AVG        PIC 9(2)V9.
+000000 01  WS-FINAL-GRADE     PIC 9(2)V9.
+000000 01  WS-PASS-FAIL       PIC X(8).
+000000 01  WS-ID-DISPLAY      PIC 9(4).
+000000*
+      *
+       LINKAGE SECTION.
+          01 LS-STUDENT-ID  PIC 9(4).
+          01 LS-RETURN-CODE PIC 9(2).
+
+000000 PROCEDURE DIVISION USING LS-STUDENT-ID, LS-RETURN-CODE.
+000000 ARXH.
+000000     MOVE 0 TO LS-RETURN-CODE.
+000000     OPEN INPUT MHTRMA.
+000000     IF WS-MHTRMA-STATUS NOT = "00"
+000000         MOVE 31 TO LS-RETURN-CODE
+000000         DISPLAY "PROGRAM7: MHTRMA COULD NOT BE OPENED - STATUS "
+000000                 WS-MHTRMA-STATUS
+000000     ELSE
+000000         MOVE LS-STUDENT-ID TO A-A
+000000         READ MHTRMA
+000000             INVALID KEY
+000000                 MOVE 30 TO LS-RETURN-CODE
+000000                 DISPLAY "STUDENT ID " LS-STUDENT-ID " NOT FOUND"
+000000             NOT INVALID KEY
+000000                 PERFORM 200-COMPUTE-GRADE
+000000                 PERFORM 300-PRINT-REPORT-CARD
+000000         END-READ
+000000         CLOSE MHTRMA
+000000     END-IF.
+000000     EXIT PROGRAM.
+000000*
+000000 200-COMPUTE-GRADE.
+000000*    PROMOTION RULE: FINAL = AVERAGE OF THE THREE TRIMESTER
+000000*    GRADES AVERAGED AGAIN WITH THE WRITTEN EXAM (GRAPTA),
+000000*    EACH COUNTING HALF.  PASSING MARK IS 10 (SCALE 1-20).
+000000     COMPUTE WS-TRIM-AVG ROUNDED =
+000000         (ATRIM + BTRIM + CTRIM) / 3.
+000000     COMPUTE WS-FINAL-GRADE ROUNDED =
+000000         (WS-TRIM-AVG + GRAPTA) / 2.
+000000     IF WS-FINAL-GRADE >= 10
+000000         MOVE "PERASE" TO WS-PASS-FAIL
+000000     ELSE
+000000         MOVE "APORRIFT" TO WS-PASS-FAIL
+000000     END-IF.
+000000*
+000000 300-PRINT-REPORT-CARD.
+000000     MOVE A-A TO WS-ID-DISPLAY.
+000000     DISPLAY "==================================================".
+000000     DISPLAY "ELEGXOS PROODOU MAQHTH".
+000000     DISPLAY "==================================================".
+000000     DISPLAY "AA MAQHTH   : " WS-ID-DISPLAY.
+000000     DISPLAY "EPWNYMO     : " EPWN.
+000000     DISPLAY "ONOMA       : " ONOM.
+000000     DISPLAY "ONOMA PATROS: " ONP.
+000000     DISPLAY "TMHMA       : " CLASS1.
+000000     DISPLAY "APOUSIES    : " APOYS.
+000000     DISPLAY "--------------------------------------------------".
+000000     DISPLAY "A' TRIMHNO  : " ATRIM.
+000000     DISPLAY "B' TRIMHNO  : " BTRIM.
+000000     DISPLAY "G' TRIMHNO  : " CTRIM.
+000000     DISPLAY "GRAPTH EXETASH : " GRAPTA.
+000000     DISPLAY "--------------------------------------------------".
+000000     DISPLAY "MESOS OROS TRIMHNWN : " WS-TRIM-AVG.
+000000     DISPLAY "TELIKOS BAQMOS      : " WS-FINAL-GRADE.
+000000     DISPLAY "APOTELESMA          : " WS-PASS-FAIL.
+000000     DISPLAY "==================================================".
+000000*
