@@ -1,22 +1,191 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAM1.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-       WORKING-STORAGE SECTION.                                         
-       01 WS-STUDENT PIC A(20).                                         
-       01 WS-ID PIC 9(4).                                               
-       01 I PIC 9(4).                                                   
-       PROCEDURE DIVISION.
-           CALL 'Program4'
-           CALL 'Program6'
-      *     CALL 'Program3'                                             
-      *     DISPLAY 'START'.                                            
-      *     ACCEPT WS-STUDENT.                                          
-      *     ACCEPT WS-ID. 
-      *     CALL 'Program2' USING WS-ID, WS-STUDENT.                    
-      *     DISPLAY 'Student Id : ' WS-ID
-      *     DISPLAY 'Student Name : ' WS-STUDENT
-       STOP RUN.    
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAM1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 WS-STUDENT PIC A(20).
+       01 WS-ID PIC 9(4).
+       01 I PIC 9(4).
+       01 WS-CHOICE PIC 99.
+       01 WS-DESCRIPTION PIC X(10).
+       01 WS-RETURN-CODE PIC 9(2).
+       01 WS-MODE-SW PIC X.
+       01 WS-ID-FROM PIC 9(18) VALUE 0.
+       01 WS-ID-TO PIC 9(18) VALUE 0.
+       01 WS-DESCR-PATTERN PIC X(20) VALUE SPACES.
+       01 WS-FUNCTION-CODE PIC X(1).
+       01 WS-ONOM PIC X(15).
+       01 WS-ONP PIC X(10).
+       01 WS-CLASS1 PIC X(3).
+       01 WS-THL2 PIC 9(11).
+       01 WS-APOYS PIC 9(3).
+       01 WS-ATRIM PIC 9(2).
+       01 WS-BTRIM PIC 9(2).
+       01 WS-CTRIM PIC 9(2).
+       01 WS-GRAPTA PIC 9(2).
+       01 WS-ARRAY-REPORT-MODE PIC 9 VALUE 1.
+       PROCEDURE DIVISION.
+       ARXH.
+           DISPLAY SPACES UPON CRT.
+           DISPLAY "==================================================".
+           DISPLAY "  1 = POST DEMO SALE".
+           DISPLAY "  2 = LIST DEMO SALES".
+           DISPLAY "  3 = STUDENT LOOKUP".
+           DISPLAY "  4 = ADD STUDENT".
+           DISPLAY "  5 = MAINTAIN STUDENT".
+           DISPLAY "  6 = STUDENT REPORT CARD".
+           DISPLAY "  7 = CLASS ROSTER".
+           DISPLAY "  8 = STUDENT INQUIRY (FULL RECORD)".
+           DISPLAY "  9 = ARRAY.DAT TOTALS REPORT".
+           DISPLAY " 10 = EXIT".
+           DISPLAY "==================================================".
+           ACCEPT WS-CHOICE.
+           EVALUATE WS-CHOICE
+               WHEN 1
+                   PERFORM 100-POST-DEMO-SALE
+               WHEN 2
+                   PERFORM 200-LIST-DEMO-SALES
+               WHEN 3
+                   PERFORM 300-STUDENT-LOOKUP
+               WHEN 4
+                   PERFORM 400-ADD-STUDENT
+               WHEN 5
+                   PERFORM 500-MAINTAIN-STUDENT
+               WHEN 6
+                   PERFORM 600-REPORT-CARD
+               WHEN 7
+                   PERFORM 700-CLASS-ROSTER
+               WHEN 8
+                   PERFORM 800-STUDENT-INQUIRY
+               WHEN 9
+                   PERFORM 850-ARRAY-REPORT
+               WHEN 10
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE - TRY AGAIN"
+           END-EVALUATE.
+           GO TO ARXH.
+       100-POST-DEMO-SALE.
+           DISPLAY "ENTER DESCRIPTION: ".
+           ACCEPT WS-DESCRIPTION.
+           CALL 'Program4' USING WS-DESCRIPTION, WS-RETURN-CODE.
+           PERFORM 900-CHECK-STEP-RESULT.
+       200-LIST-DEMO-SALES.
+           DISPLAY "ENTER ID FROM (0 = NO LOWER LIMIT): ".
+           ACCEPT WS-ID-FROM.
+           DISPLAY "ENTER ID TO (0 = NO UPPER LIMIT): ".
+           ACCEPT WS-ID-TO.
+           DISPLAY "ENTER DESCRIPTION PATTERN (BLANK = NO FILTER): ".
+           ACCEPT WS-DESCR-PATTERN.
+           MOVE "D" TO WS-MODE-SW.
+           CALL 'Program6' USING WS-MODE-SW, WS-ID-FROM, WS-ID-TO,
+               WS-DESCR-PATTERN, WS-RETURN-CODE.
+           PERFORM 900-CHECK-STEP-RESULT.
+       300-STUDENT-LOOKUP.
+           DISPLAY "ENTER STUDENT ID: ".
+           ACCEPT WS-ID.
+           CALL 'Program2' USING WS-ID, WS-STUDENT, WS-RETURN-CODE.
+           PERFORM 900-CHECK-STEP-RESULT.
+           IF WS-RETURN-CODE = 0
+               DISPLAY "STUDENT ID   : " WS-ID
+               DISPLAY "STUDENT NAME : " WS-STUDENT
+           END-IF.
+       400-ADD-STUDENT.
+           DISPLAY "ENTER STUDENT ID: ".
+           ACCEPT WS-ID.
+           DISPLAY "ENTER STUDENT SURNAME: ".
+           ACCEPT WS-STUDENT.
+           DISPLAY "ENTER FIRST NAME: ".
+           ACCEPT WS-ONOM.
+           DISPLAY "ENTER FATHER'S NAME: ".
+           ACCEPT WS-ONP.
+           DISPLAY "ENTER CLASS: ".
+           ACCEPT WS-CLASS1.
+           DISPLAY "ENTER PHONE: ".
+           ACCEPT WS-THL2.
+           MOVE 0 TO WS-APOYS.
+           MOVE 0 TO WS-ATRIM.
+           MOVE 0 TO WS-BTRIM.
+           MOVE 0 TO WS-CTRIM.
+           MOVE 0 TO WS-GRAPTA.
+           MOVE "A" TO WS-FUNCTION-CODE.
+           CALL 'Program5' USING WS-FUNCTION-CODE, WS-RETURN-CODE,
+               WS-ID, WS-STUDENT, WS-ONOM, WS-ONP, WS-CLASS1, WS-THL2,
+               WS-APOYS, WS-ATRIM, WS-BTRIM, WS-CTRIM, WS-GRAPTA.
+           PERFORM 900-CHECK-STEP-RESULT.
+       500-MAINTAIN-STUDENT.
+           DISPLAY "ENTER STUDENT ID: ".
+           ACCEPT WS-ID.
+           DISPLAY "ENTER STUDENT SURNAME: ".
+           ACCEPT WS-STUDENT.
+           DISPLAY "ENTER FIRST NAME: ".
+           ACCEPT WS-ONOM.
+           DISPLAY "ENTER FATHER'S NAME: ".
+           ACCEPT WS-ONP.
+           DISPLAY "ENTER CLASS: ".
+           ACCEPT WS-CLASS1.
+           DISPLAY "ENTER PHONE: ".
+           ACCEPT WS-THL2.
+           DISPLAY "ENTER ABSENCES: ".
+           ACCEPT WS-APOYS.
+           DISPLAY "ENTER TRIMESTER 1 GRADE: ".
+           ACCEPT WS-ATRIM.
+           DISPLAY "ENTER TRIMESTER 2 GRADE: ".
+           ACCEPT WS-BTRIM.
+           DISPLAY "ENTER TRIMESTER 3 GRADE: ".
+           ACCEPT WS-CTRIM.
+           DISPLAY "ENTER WRITTEN EXAM GRADE: ".
+           ACCEPT WS-GRAPTA.
+           MOVE "M" TO WS-FUNCTION-CODE.
+           CALL 'Program5' USING WS-FUNCTION-CODE, WS-RETURN-CODE,
+               WS-ID, WS-STUDENT, WS-ONOM, WS-ONP, WS-CLASS1, WS-THL2,
+               WS-APOYS, WS-ATRIM, WS-BTRIM, WS-CTRIM, WS-GRAPTA.
+           PERFORM 900-CHECK-STEP-RESULT.
+       600-REPORT-CARD.
+           DISPLAY "ENTER STUDENT ID: ".
+           ACCEPT WS-ID.
+           CALL 'Program7' USING WS-ID, WS-RETURN-CODE.
+           PERFORM 900-CHECK-STEP-RESULT.
+       700-CLASS-ROSTER.
+           DISPLAY "ENTER CLASS: ".
+           ACCEPT WS-CLASS1.
+           CALL 'Program8' USING WS-CLASS1, WS-RETURN-CODE.
+           PERFORM 900-CHECK-STEP-RESULT.
+       800-STUDENT-INQUIRY.
+           DISPLAY "ENTER STUDENT ID: ".
+           ACCEPT WS-ID.
+           MOVE "I" TO WS-FUNCTION-CODE.
+           CALL 'Program5' USING WS-FUNCTION-CODE, WS-RETURN-CODE,
+               WS-ID, WS-STUDENT, WS-ONOM, WS-ONP, WS-CLASS1, WS-THL2,
+               WS-APOYS, WS-ATRIM, WS-BTRIM, WS-CTRIM, WS-GRAPTA.
+           PERFORM 900-CHECK-STEP-RESULT.
+           IF WS-RETURN-CODE = 0
+               DISPLAY "STUDENT ID   : " WS-ID
+               DISPLAY "SURNAME      : " WS-STUDENT
+               DISPLAY "FIRST NAME   : " WS-ONOM
+               DISPLAY "FATHER'S NAME: " WS-ONP
+               DISPLAY "CLASS        : " WS-CLASS1
+               DISPLAY "PHONE        : " WS-THL2
+               DISPLAY "ABSENCES     : " WS-APOYS
+               DISPLAY "TRIMESTER 1  : " WS-ATRIM
+               DISPLAY "TRIMESTER 2  : " WS-BTRIM
+               DISPLAY "TRIMESTER 3  : " WS-CTRIM
+               DISPLAY "WRITTEN EXAM : " WS-GRAPTA
+           END-IF.
+       850-ARRAY-REPORT.
+           DISPLAY "1 = MONTHLY REPORT   2 = YEAR-OVER-YEAR COMPARISON".
+           ACCEPT WS-ARRAY-REPORT-MODE.
+           IF WS-ARRAY-REPORT-MODE NOT = 1 AND
+              WS-ARRAY-REPORT-MODE NOT = 2
+               MOVE 1 TO WS-ARRAY-REPORT-MODE
+           END-IF.
+           CALL 'Program3' USING WS-ARRAY-REPORT-MODE, WS-RETURN-CODE.
+           PERFORM 900-CHECK-STEP-RESULT.
+       900-CHECK-STEP-RESULT.
+           IF WS-RETURN-CODE NOT = 0
+               DISPLAY "*** STEP FAILED - RETURN CODE " WS-RETURN-CODE
+                       " ***"
+           END-IF.
