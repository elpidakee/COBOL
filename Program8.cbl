@@ -0,0 +1,79 @@
+000000 IDENTIFICATION DIVISION.
+000000 PROGRAM-ID. Program8.
+000000 ENVIRONMENT DIVISION.
+000000 CONFIGURATION SECTION.
+000000 INPUT-OUTPUT SECTION.
+000000 FILE-CONTROL.
+000000     SELECT MHTRMA ASSIGN TO DISK
+000000                   ORGANIZATION IS INDEXED
+000000                   ACCESS IS SEQUENTIAL
+000000                   RECORD KEY IS A-A
+000000                   FILE STATUS IS WS-MHTRMA-STATUS.
+000000 DATA DIVISION.
+000000 FILE SECTION.
+000000 FD  MHTRMA        RECORD CONTAINS  72 CHARACTERS
+000000                   LABEL RECORD STANDARD
+000000                   DATA RECORD IS RMA
+000000                   VALUE OF FILE-ID IS "MHTRWA.DAT".
+000000 01  RMA.
+000000     02 A-A        PIC 9(4).
+000000     02 EPWN       PIC X(20).
+000000     02 ONOM       PIC X(15).
+000000     02 ONP        PIC X(10).
+000000     02 CLASS1      PIC X(3).
+000000     02 THL2       PIC 9(11).
+000000     02 KATAST.
+000000        03  APOYS  PIC 9(3).
+000000        03  ATRIM  PIC 9(2).
+000000        03  BTRIM  PIC 9(2).
+000000        03  CTRIM  PIC 9(2).
+000000        03  GRAPTA PIC 9(2).
+000000*
+000000 WORKING-STORAGE SECTION.
+000000 01  WS-MHTRMA-STATUS   PIC XX.
+000000 01  WS-EOF-SW          PIC A(1) VALUE "N".
+000000     88 WS-EOF                VALUE "Y".
+000000 01  WS-MATCH-COUNT     PIC 9(4) VALUE 0.
+000000*
+      *
+       LINKAGE SECTION.
+          01 LS-CLASS1      PIC X(3).
+          01 LS-RETURN-CODE PIC 9(2).
+
+000000 PROCEDURE DIVISION USING LS-CLASS1, LS-RETURN-CODE.
+000000 ARXH.
+000000     MOVE 0 TO LS-RETURN-CODE.
+000000     MOVE 0 TO WS-MATCH-COUNT.
+000000     OPEN INPUT MHTRMA.
+000000     IF WS-MHTRMA-STATUS NOT = "00"
+000000         MOVE 41 TO LS-RETURN-CODE
+000000         DISPLAY "PROGRAM8: MHTRMA COULD NOT BE OPENED - STATUS "
+000000                 WS-MHTRMA-STATUS
+000000     ELSE
+000000         DISPLAY "=============================================="
+000000         DISPLAY "KATASTASH TMHMATOS : " LS-CLASS1
+000000         DISPLAY "=============================================="
+000000         PERFORM UNTIL WS-EOF
+000000             READ MHTRMA NEXT RECORD
+000000                 AT END
+000000                     SET WS-EOF TO TRUE
+000000                 NOT AT END
+000000                     IF CLASS1 = LS-CLASS1
+000000                         PERFORM 200-PRINT-STUDENT-LINE
+000000                         ADD 1 TO WS-MATCH-COUNT
+000000                     END-IF
+000000             END-READ
+000000         END-PERFORM
+000000         CLOSE MHTRMA
+000000         DISPLAY "----------------------------------------------"
+000000         DISPLAY "SYNOLO MAQHTWN TMHMATOS : " WS-MATCH-COUNT
+000000         IF WS-MATCH-COUNT = 0
+000000             MOVE 40 TO LS-RETURN-CODE
+000000         END-IF
+000000     END-IF.
+000000     EXIT PROGRAM.
+000000*
+000000 200-PRINT-STUDENT-LINE.
+000000     DISPLAY A-A " " EPWN " " APOYS " "
+000000             ATRIM " " BTRIM " " CTRIM " " GRAPTA.
+000000*
