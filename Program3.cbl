@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ARRAYS.
+       PROGRAM-ID. ARRAYS AS "Program3".
        AUTHOR. Salamouras Sp..
        DATE-WRITTEN. 21-11-96.
        ENVIRONMENT DIVISION.
@@ -10,45 +10,120 @@
        FILE-CONTROL.
            SELECT FILE-IN ASSIGN TO "ARRAY.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.        
+           SELECT PRINT-OUT ASSIGN TO "MONTHLY.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPT-OUT ASSIGN TO "EXCEPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
+           SELECT CKPT-FILE ASSIGN TO "ARRAY.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+       DATA DIVISION.
        FILE SECTION.
            FD  FILE-IN
                LABEL RECORD STANDARD.
            01  REC-IN.
                03 HMERA.
-                  04 FILLER PIC 99.
+                  04 RDD    PIC 99.
                   04 RMM    PIC 99.
-                  04 FILLER PIC 99.
+                  04 RYY    PIC 99.
 
                03 QTY      PIC 9(5).
                03 UPR      PIC 9(9).
                03 RCD      PIC 9.
-                  88 VALID-RCD VALUES 1 THRU  2.
+                  88 VALID-RCD VALUES 1 THRU  3.
+
+           FD  PRINT-OUT
+               LABEL RECORD STANDARD.
+           01  PRINT-LINE  PIC X(200).
+
+           FD  EXCEPT-OUT
+               LABEL RECORD STANDARD.
+           01  EXCEPT-LINE PIC X(80).
+
+           FD  CKPT-FILE
+               LABEL RECORD STANDARD.
+           01  CKPT-LINE.
+               02  CKL-REC-COUNT   PIC 9(9).
+               02  CKL-PINAX       PIC X(1228).
+               02  CKL-DAILY       PIC X(1581).
        WORKING-STORAGE SECTION.
+       01  WS-CKPT-STATUS   PIC XX.
+       01  WS-EXCEPT-STATUS PIC XX.
+       01  WS-CKPT-INTERVAL PIC 9(5) VALUE 500.
+       01  WS-REC-COUNT     PIC 9(9) VALUE 0.
+       01  WS-SKIP-COUNT    PIC 9(9) VALUE 0.
+       01  WS-TRAILER-SW    PIC X VALUE "N".
+           88  WS-TRAILER-FOUND VALUE "Y".
+       01  WS-EXP-COUNT     PIC 9(9).
+       01  WS-EXP-QTY       PIC 9(10).
+       01  WS-TOTAL-QTY-ALL-YEARS PIC 9(10).
+       01  EXCEPT-DETAIL.
+           02  ED-HMERA    PIC 9(6).
+           02  FILLER      PIC X(2)  VALUE SPACES.
+           02  ED-QTY      PIC 9(5).
+           02  FILLER      PIC X(2)  VALUE SPACES.
+           02  ED-UPR      PIC 9(9).
+           02  FILLER      PIC X(2)  VALUE SPACES.
+           02  ED-RCD      PIC 9.
+           02  FILLER      PIC X(2)  VALUE SPACES.
+           02  ED-REASON   PIC X(30).
+       01  PRINT-DETAIL.
+           02  PD-IND      PIC Z9.
+           02  FILLER      PIC X(2)  VALUE SPACES.
+           02  PD-MONTH    PIC X(11).
+           02  FILLER      PIC X(2)  VALUE SPACES.
+           02  PD-QTY      PIC Z(9).
+           02  FILLER      PIC X(2)  VALUE SPACES.
+           02  PD-UPR      PIC Z(10).
+           02  FILLER      PIC X(2)  VALUE SPACES.
+           02  PD-SCR      PIC Z(10).
+           02  FILLER      PIC X(2)  VALUE SPACES.
+           02  PD-SDB      PIC Z(10).
+           02  FILLER      PIC X(2)  VALUE SPACES.
+           02  PD-ADJ      PIC Z(10).
        01  PINAKAS.
            02  FILLER PIC X(11) VALUE "IANOUARIOS".
-           02  FILLER PIC X(11). 
-           02  FILLER PIC X(11).
-           02  FILLER PIC X(11).
-           02  FILLER PIC X(11).
-           02  FILLER PIC X(11).
-           02  FILLER PIC X(11).
-           02  FILLER PIC X(11).
-           02  FILLER PIC X(11).
-           02  FILLER PIC X(11).
-           02  FILLER PIC X(11).
-           02  FILLER PIC X(11).
+           02  FILLER PIC X(11) VALUE "FEVROUARIOS".
+           02  FILLER PIC X(11) VALUE "MARTIOS".
+           02  FILLER PIC X(11) VALUE "APRILIOS".
+           02  FILLER PIC X(11) VALUE "MAIOS".
+           02  FILLER PIC X(11) VALUE "IOUNIOS".
+           02  FILLER PIC X(11) VALUE "IOULIOS".
+           02  FILLER PIC X(11) VALUE "AUGOUSTOS".
+           02  FILLER PIC X(11) VALUE "SEPTEMVRIOS".
+           02  FILLER PIC X(11) VALUE "OKTOVRIOS".
+           02  FILLER PIC X(11) VALUE "NOEMVRIOS".
+           02  FILLER PIC X(11) VALUE "DEKEMVRIOS".
        01  PIN-RDF REDEFINES PINAKAS.
            02  MHNAS   PIC X(11)   OCCURS  12 TIMES.
 
        01  IND     PIC 99.
 
-       01  PINAX.
-           02  POSA    OCCURS  12 TIMES.
-               04  SQTY    PIC 9(7).
-               04  SUPR    PIC 9(11).
-               04  SCR     PIC 9(11).
-               04  SDB     PIC 9(11).
+       01  PINAX-TABLE.
+           02  PY-SLOT OCCURS 2 TIMES.
+               03  PY-YEAR PIC 99.
+               03  POSA    OCCURS  12 TIMES.
+                   04  SQTY    PIC 9(7).
+                   04  SUPR    PIC 9(11).
+                   04  SCR     PIC 9(11).
+                   04  SDB     PIC 9(11).
+                   04  SADJ    PIC 9(11).
+
+       01  YIDX    PIC 9.
+       01  WS-CURR-YIDX PIC 9.
+
+       01  DAILY-TABLE.
+           02  DY-SLOT OCCURS 31 TIMES.
+               03  DY-QTY  PIC 9(7).
+               03  DY-UPR  PIC 9(11).
+               03  DY-CR   PIC 9(11).
+               03  DY-DB   PIC 9(11).
+               03  DY-ADJ  PIC 9(11).
+
+       01  WS-TODAY-MM   PIC 99.
+       01  WS-TODAY-YY   PIC 99.
+       01  WS-DAY-IND    PIC 99.
 
        01  LINCOL.
            02 LIN PIC 99.
@@ -61,31 +136,198 @@
        01  GTUPR   PIC 9(10).
        01  GTCR    PIC 9(10).
        01  GTDB    PIC 9(10).
+       01  GTADJ   PIC 9(10).
        01  ZTM     PIC Z(10).
-       PROCEDURE DIVISION.
+       01  WS-REPORT-MODE PIC 9 VALUE 1.
+           88  WS-MONTHLY-REPORT VALUE 1.
+           88  WS-YOY-REPORT     VALUE 2.
+       01  WS-VARIANCE PIC S9(10).
+       01  WS-VAR-SCR  PIC S9(10).
+       01  WS-VAR-SDB  PIC S9(10).
+       01  ZTMS        PIC -Z(9)Z.
+       01  ZTMS-SCR    PIC -Z(9)Z.
+       01  ZTMS-SDB    PIC -Z(9)Z.
+
+       LINKAGE SECTION.
+       01  LS-REPORT-MODE PIC 9.
+       01  LS-RETURN-CODE PIC 9(2).
+
+       PROCEDURE DIVISION USING LS-REPORT-MODE, LS-RETURN-CODE.
        100-FIRST SECTION.
        200-FISRT-PARAGRAPH.
-           DISPLAY SPACES UPON CRT.
+           MOVE 0 TO LS-RETURN-CODE.
+      * this program can now be CALLed more than once per run unit
+      * (PROGRAM1's menu can invoke it repeatedly) - COBOL does not
+      * reinitialize WORKING-STORAGE between CALLs of the same
+      * subprogram, so every accumulator has to be reset by hand here
+           MOVE 0 TO WS-REC-COUNT.
+           MOVE 0 TO WS-SKIP-COUNT.
+           MOVE "N" TO WS-TRAILER-SW.
+           MOVE 0 TO WS-EXP-COUNT.
+           MOVE 0 TO WS-EXP-QTY.
+           MOVE 0 TO WS-TOTAL-QTY-ALL-YEARS.
+           MOVE 0 TO GTQTY.
+           MOVE 0 TO GTUPR.
+           MOVE 0 TO GTCR.
+           MOVE 0 TO GTDB.
+           MOVE 0 TO GTADJ.
+           INITIALIZE PINAX-TABLE.
+           INITIALIZE DAILY-TABLE.
+           MOVE LS-REPORT-MODE TO WS-REPORT-MODE.
+           IF NOT WS-MONTHLY-REPORT AND NOT WS-YOY-REPORT
+               MOVE 1 TO WS-REPORT-MODE
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE (5:2) TO WS-TODAY-MM.
+           MOVE FUNCTION CURRENT-DATE (3:2) TO WS-TODAY-YY.
            OPEN INPUT  FILE-IN.
+           OPEN INPUT  CKPT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CKPT-FILE
+               IF CKL-REC-COUNT > 0
+                   MOVE CKL-REC-COUNT TO WS-SKIP-COUNT
+                   MOVE CKL-PINAX     TO PINAX-TABLE
+                   MOVE CKL-DAILY     TO DAILY-TABLE
+                   DISPLAY "RESUMING ARRAY.DAT AFTER RECORD "
+                           WS-SKIP-COUNT
+               END-IF
+               CLOSE CKPT-FILE
+           ELSE
+               CLOSE CKPT-FILE
+           END-IF.
+           IF WS-SKIP-COUNT > 0
+               OPEN EXTEND EXCEPT-OUT
+               IF WS-EXCEPT-STATUS = "35"
+                   OPEN OUTPUT EXCEPT-OUT
+                   CLOSE EXCEPT-OUT
+                   OPEN EXTEND EXCEPT-OUT
+               END-IF
+           ELSE
+               OPEN OUTPUT EXCEPT-OUT
+           END-IF.
        300-LOOP.
            READ FILE-IN AT END GO TO EMFANISH.
-           IF RMM > 12 AND RMM < 1  GO TO 300-LOOP.
-           IF NOT VALID-RCD GO TO 300-LOOP.
-           ADD QTY TO SQTY ( RMM ).
-           COMPUTE SUPR ( RMM ) = SUPR ( RMM ) + ( QTY * UPR ).
-           IF RCD = 1
-               COMPUTE SCR ( RMM ) = SCR ( RMM ) + ( QTY * UPR )
+           ADD 1 TO WS-REC-COUNT.
+           IF WS-REC-COUNT <= WS-SKIP-COUNT
+               GO TO 300-LOOP.
+           IF RCD = 9
+               SUBTRACT 1 FROM WS-REC-COUNT
+               MOVE QTY TO WS-EXP-COUNT
+               MOVE UPR TO WS-EXP-QTY
+               SET WS-TRAILER-FOUND TO TRUE
+               GO TO 300-LOOP
+           END-IF.
+           IF RMM > 12 OR RMM < 1
+               MOVE "MONTH OUT OF RANGE 1-12" TO ED-REASON
+               PERFORM 350-LOG-EXCEPTION
            ELSE
-               COMPUTE SDB ( RMM ) = SDB ( RMM ) + ( QTY * UPR ).
+               IF NOT VALID-RCD
+                   MOVE "INVALID RCD (NOT 1, 2 OR 3)" TO ED-REASON
+                   PERFORM 350-LOG-EXCEPTION
+               ELSE
+                   PERFORM 360-DETERMINE-YEAR-SLOT
+                   ADD QTY TO SQTY (YIDX, RMM)
+                   COMPUTE SUPR (YIDX, RMM) =
+                       SUPR (YIDX, RMM) + (QTY * UPR)
+                   EVALUATE RCD
+                       WHEN 1
+                           COMPUTE SCR (YIDX, RMM) =
+                               SCR (YIDX, RMM) + (QTY * UPR)
+                       WHEN 2
+                           COMPUTE SDB (YIDX, RMM) =
+                               SDB (YIDX, RMM) + (QTY * UPR)
+                       WHEN 3
+                           COMPUTE SADJ (YIDX, RMM) =
+                               SADJ (YIDX, RMM) + (QTY * UPR)
+                   END-EVALUATE
+                   IF RMM = WS-TODAY-MM AND RYY = WS-TODAY-YY
+                           AND RDD >= 1 AND RDD <= 31
+                       PERFORM 370-ACCUMULATE-DAILY
+                   END-IF
+               END-IF
+           END-IF.
+           IF FUNCTION MOD(WS-REC-COUNT, WS-CKPT-INTERVAL) = 0
+               PERFORM 380-WRITE-CHECKPOINT
+           END-IF.
            GO TO 300-LOOP.
 
+       380-WRITE-CHECKPOINT.
+           MOVE WS-REC-COUNT  TO CKL-REC-COUNT.
+           MOVE PINAX-TABLE   TO CKL-PINAX.
+           MOVE DAILY-TABLE   TO CKL-DAILY.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-LINE.
+           CLOSE CKPT-FILE.
+
+       390-CLEAR-CHECKPOINT.
+           MOVE 0 TO CKL-REC-COUNT.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-LINE.
+           CLOSE CKPT-FILE.
+
+       360-DETERMINE-YEAR-SLOT.
+           IF PY-YEAR ( 1 ) = ZERO OR PY-YEAR ( 1 ) = RYY
+               MOVE 1  TO YIDX
+               MOVE RYY TO PY-YEAR ( 1 )
+           ELSE
+               IF PY-YEAR ( 2 ) = ZERO OR PY-YEAR ( 2 ) = RYY
+                   MOVE 2  TO YIDX
+                   MOVE RYY TO PY-YEAR ( 2 )
+               ELSE
+                   MOVE "YEAR TABLE FULL - RECORD BUCKETED TO YEAR 1"
+                       TO ED-REASON
+                   PERFORM 350-LOG-EXCEPTION
+                   MOVE 1 TO YIDX
+               END-IF
+           END-IF.
+
+       370-ACCUMULATE-DAILY.
+           MOVE RDD TO WS-DAY-IND.
+           ADD QTY TO DY-QTY (WS-DAY-IND).
+           COMPUTE DY-UPR (WS-DAY-IND) =
+               DY-UPR (WS-DAY-IND) + (QTY * UPR).
+           EVALUATE RCD
+               WHEN 1
+                   COMPUTE DY-CR (WS-DAY-IND) =
+                       DY-CR (WS-DAY-IND) + (QTY * UPR)
+               WHEN 2
+                   COMPUTE DY-DB (WS-DAY-IND) =
+                       DY-DB (WS-DAY-IND) + (QTY * UPR)
+               WHEN 3
+                   COMPUTE DY-ADJ (WS-DAY-IND) =
+                       DY-ADJ (WS-DAY-IND) + (QTY * UPR)
+           END-EVALUATE.
+
        EMFANISH.
+           OPEN OUTPUT PRINT-OUT.
+           IF WS-YOY-REPORT
+               PERFORM 420-YOY-REPORT
+           ELSE
+               PERFORM 410-MONTHLY-REPORT
+           END-IF.
+           CLOSE PRINT-OUT.
+           PERFORM 390-CLEAR-CHECKPOINT.
+           PERFORM TELOS.
+
+       410-MONTHLY-REPORT.
+           MOVE "AA MHNES     POSOTHTES  AXIES" TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+           IF PY-YEAR ( 2 ) > PY-YEAR ( 1 )
+               MOVE 2 TO WS-CURR-YIDX
+           ELSE
+               MOVE 1 TO WS-CURR-YIDX
+           END-IF.
+
            DISPLAY SPACES UPON CRT.
            DISPLAY "AA MHNES POSOTHTES AXIES" AT 0101.
-           DISPLAY "XEREOSI PISTOSI "  0130.
+           DISPLAY "XEREOSI PISTOSI DIORQOSEIS"  0130.
            DISPLAY PAVLES AT 0201.
            PERFORM DISP-SCR VARYING IND FROM 1 BY 1 UNTIL IND > 12.
 
+           PERFORM 430-CHECK-CONTROL-TOTALS.
+
            DISPLAY PAVLES AT 1501.
 
            DISPLAY "GENIKA SYNOLA  " AT 1601.
@@ -98,8 +340,93 @@
            DISPLAY ZTM   AT 1636.
            MOVE GTDB TO ZTM.
            DISPLAY ZTM   AT 1647.
+           MOVE GTADJ TO ZTM.
+           DISPLAY ZTM   AT 1658.
 
-           PERFORM TELOS.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE "GENIKA SYNOLA" TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE GTQTY TO ZTM.
+           STRING "QTY  : " ZTM DELIMITED BY SIZE INTO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE GTUPR TO ZTM.
+           STRING "UPR  : " ZTM DELIMITED BY SIZE INTO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE GTCR TO ZTM.
+           STRING "CR   : " ZTM DELIMITED BY SIZE INTO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE GTDB TO ZTM.
+           STRING "DB   : " ZTM DELIMITED BY SIZE INTO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE GTADJ TO ZTM.
+           STRING "ADJ  : " ZTM DELIMITED BY SIZE INTO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+           PERFORM 440-DAILY-REPORT.
+
+       440-DAILY-REPORT.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE "HMERHSIA ANALYSH TREXONTOS MHNA" TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE "HM  POSOTHTES  AXIES     PISTOSI    XREOSI     DIORQ"
+               TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           PERFORM VARYING WS-DAY-IND FROM 1 BY 1
+                   UNTIL WS-DAY-IND > 31
+               IF DY-QTY (WS-DAY-IND) > 0 OR DY-UPR (WS-DAY-IND) > 0
+                   MOVE SPACES TO PRINT-LINE
+                   MOVE WS-DAY-IND TO PD-IND
+                   MOVE DY-QTY (WS-DAY-IND) TO PD-QTY
+                   MOVE DY-UPR (WS-DAY-IND) TO PD-UPR
+                   MOVE DY-CR  (WS-DAY-IND) TO PD-SCR
+                   MOVE DY-DB  (WS-DAY-IND) TO PD-SDB
+                   MOVE DY-ADJ (WS-DAY-IND) TO PD-ADJ
+                   STRING PD-IND DELIMITED BY SIZE
+                       "  " PD-QTY DELIMITED BY SIZE
+                       "  " PD-UPR DELIMITED BY SIZE
+                       "  " PD-SCR DELIMITED BY SIZE
+                       "  " PD-SDB DELIMITED BY SIZE
+                       "  " PD-ADJ DELIMITED BY SIZE
+                       INTO PRINT-LINE
+                   WRITE PRINT-LINE
+               END-IF
+           END-PERFORM.
+
+       435-COMPUTE-TOTAL-QTY.
+           MOVE 0 TO WS-TOTAL-QTY-ALL-YEARS.
+           PERFORM VARYING YIDX FROM 1 BY 1 UNTIL YIDX > 2
+               PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > 12
+                   ADD SQTY (YIDX, IND) TO WS-TOTAL-QTY-ALL-YEARS
+               END-PERFORM
+           END-PERFORM.
+
+       430-CHECK-CONTROL-TOTALS.
+           PERFORM 435-COMPUTE-TOTAL-QTY.
+           IF WS-TRAILER-FOUND
+               IF WS-EXP-COUNT NOT = WS-REC-COUNT
+                   OR WS-EXP-QTY NOT = WS-TOTAL-QTY-ALL-YEARS
+                   DISPLAY
+                     "*** CONTROL TOTAL MISMATCH - ARRAY.DAT MAY BE"
+                   UPON CRT
+                   DISPLAY "    TRUNCATED OR PARTIALLY TRANSFERRED ***"
+                       UPON CRT
+                   DISPLAY "    EXPECTED RECORDS: " WS-EXP-COUNT
+                       " ACTUAL: " WS-REC-COUNT UPON CRT
+                   DISPLAY "    EXPECTED QTY    : " WS-EXP-QTY
+                       " ACTUAL: " WS-TOTAL-QTY-ALL-YEARS UPON CRT
+                   MOVE SPACES TO PRINT-LINE
+                   WRITE PRINT-LINE
+                   MOVE
+                     "*** CONTROL TOTAL MISMATCH - ARRAY.DAT MAY BE"
+                   TO PRINT-LINE
+                   WRITE PRINT-LINE
+                   MOVE "    TRUNCATED OR PARTIALLY TRANSFERRED ***"
+                       TO PRINT-LINE
+                   WRITE PRINT-LINE
+               END-IF
+           END-IF.
 
        DISP-SCR.
            COMPUTE LIN = IND + 2.
@@ -111,26 +438,122 @@
            DISPLAY TEMP AT LINCOL.
 
            MOVE 16 TO COLMN.
-           MOVE SQTY ( IND ) TO TMP.
+           MOVE SQTY (WS-CURR-YIDX, IND) TO TMP.
            DISPLAY TMP   AT LINCOL.
 
            MOVE 26 TO COLMN.
-           MOVE SUPR ( IND ) TO TMP.
+           MOVE SUPR (WS-CURR-YIDX, IND) TO TMP.
            DISPLAY TMP AT LINCOL.
 
            MOVE 37 TO COLMN.
-           MOVE SCR ( IND )  TO TMP.
+           MOVE SCR (WS-CURR-YIDX, IND)  TO TMP.
            DISPLAY TMP   AT LINCOL.
 
            MOVE 48 TO COLMN.
-           MOVE SDB (IND ) TO TMP.
+           MOVE SDB (WS-CURR-YIDX, IND) TO TMP.
            DISPLAY TMP   AT LINCOL.
 
-           ADD SQTY (IND) TO GTQTY.
-           ADD SUPR (IND) TO GTUPR.
-           ADD SCR (IND)  TO GTCR.
-           ADD SDB (IND)  TO GTDB.
+           MOVE 59 TO COLMN.
+           MOVE SADJ (WS-CURR-YIDX, IND) TO TMP.
+           DISPLAY TMP   AT LINCOL.
+
+           ADD SQTY (WS-CURR-YIDX, IND) TO GTQTY.
+           ADD SUPR (WS-CURR-YIDX, IND) TO GTUPR.
+           ADD SCR (WS-CURR-YIDX, IND)  TO GTCR.
+           ADD SDB (WS-CURR-YIDX, IND)  TO GTDB.
+           ADD SADJ (WS-CURR-YIDX, IND) TO GTADJ.
+
+           MOVE IND TO PD-IND.
+           MOVE MHNAS ( IND ) TO PD-MONTH.
+           MOVE SQTY (WS-CURR-YIDX, IND) TO PD-QTY.
+           MOVE SUPR (WS-CURR-YIDX, IND) TO PD-UPR.
+           MOVE SCR (WS-CURR-YIDX, IND)  TO PD-SCR.
+           MOVE SDB (WS-CURR-YIDX, IND)  TO PD-SDB.
+           MOVE SADJ (WS-CURR-YIDX, IND) TO PD-ADJ.
+           WRITE PRINT-LINE FROM PRINT-DETAIL.
+
+       420-YOY-REPORT.
+           IF PY-YEAR ( 1 ) = ZERO OR PY-YEAR ( 2 ) = ZERO
+               DISPLAY SPACES UPON CRT
+               DISPLAY "NO PRIOR-YEAR DATA AVAILABLE FOR COMPARISON"
+                       UPON CRT
+               MOVE "NO PRIOR-YEAR DATA AVAILABLE FOR COMPARISON"
+                   TO PRINT-LINE
+               WRITE PRINT-LINE
+               GO TO 420-EXIT
+           END-IF.
+           IF PY-YEAR ( 2 ) > PY-YEAR ( 1 )
+               MOVE 2 TO WS-CURR-YIDX
+           ELSE
+               MOVE 1 TO WS-CURR-YIDX
+           END-IF.
+           IF WS-CURR-YIDX = 1
+               MOVE 2 TO YIDX
+           ELSE
+               MOVE 1 TO YIDX
+           END-IF.
+
+           DISPLAY SPACES UPON CRT.
+           DISPLAY "SYGRISH ETOUS " PY-YEAR ( WS-CURR-YIDX )
+                   " ME ETOS " PY-YEAR ( YIDX ) UPON CRT.
+           DISPLAY PAVLES UPON CRT.
+           MOVE SPACES TO PRINT-LINE.
+           STRING "YEAR-OVER-YEAR COMPARISON: " PY-YEAR (WS-CURR-YIDX)
+                   " VS " PY-YEAR (YIDX) DELIMITED BY SIZE
+                   INTO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+           PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > 12
+               MOVE MHNAS ( IND ) TO TEMP
+               COMPUTE WS-VARIANCE =
+                   SUPR ( WS-CURR-YIDX, IND ) - SUPR ( YIDX, IND )
+               COMPUTE WS-VAR-SCR =
+                   SCR ( WS-CURR-YIDX, IND ) - SCR ( YIDX, IND )
+               COMPUTE WS-VAR-SDB =
+                   SDB ( WS-CURR-YIDX, IND ) - SDB ( YIDX, IND )
+               DISPLAY TEMP " QTY:"    SQTY ( WS-CURR-YIDX, IND )
+                       "/"             SQTY ( YIDX, IND )
+                       " AXIA:"        SUPR ( WS-CURR-YIDX, IND )
+                       "/"             SUPR ( YIDX, IND )
+                       " DIAFORA:" WS-VARIANCE
+                       " XREOSI:"      SCR ( WS-CURR-YIDX, IND )
+                       "/"             SCR ( YIDX, IND )
+                       " DIAFORA:" WS-VAR-SCR
+                       " PISTOSI:"     SDB ( WS-CURR-YIDX, IND )
+                       "/"             SDB ( YIDX, IND )
+                       " DIAFORA:" WS-VAR-SDB
+                       UPON CRT
+               MOVE WS-VARIANCE TO ZTMS
+               MOVE WS-VAR-SCR TO ZTMS-SCR
+               MOVE WS-VAR-SDB TO ZTMS-SDB
+               STRING TEMP " QTY:" SQTY (WS-CURR-YIDX, IND)
+                       "/" SQTY (YIDX, IND)
+                       " AXIA:" SUPR (WS-CURR-YIDX, IND)
+                       "/" SUPR (YIDX, IND)
+                       " DIAFORA:" ZTMS
+                       " XREOSI:" SCR (WS-CURR-YIDX, IND)
+                       "/" SCR (YIDX, IND)
+                       " DIAFORA:" ZTMS-SCR
+                       " PISTOSI:" SDB (WS-CURR-YIDX, IND)
+                       "/" SDB (YIDX, IND)
+                       " DIAFORA:" ZTMS-SDB
+                       DELIMITED BY SIZE INTO PRINT-LINE
+               WRITE PRINT-LINE
+           END-PERFORM.
+
+       420-EXIT.
+           EXIT.
+
+       350-LOG-EXCEPTION.
+           MOVE HMERA TO ED-HMERA.
+           MOVE QTY   TO ED-QTY.
+           MOVE UPR   TO ED-UPR.
+           MOVE RCD   TO ED-RCD.
+           WRITE EXCEPT-LINE FROM EXCEPT-DETAIL.
 
        TELOS.
            CLOSE FILE-IN.
+           CLOSE EXCEPT-OUT.
            EXIT PROGRAM.
\ No newline at end of file
