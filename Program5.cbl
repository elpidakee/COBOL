@@ -1,13 +1,17 @@
 000000 IDENTIFICATION DIVISION.
-000000 PROGRAM-ID. test5.
+000000 PROGRAM-ID. test5 AS "Program5".
 000000 ENVIRONMENT DIVISION.
 000000 CONFIGURATION SECTION.
 000000 INPUT-OUTPUT SECTION.
 000000 FILE-CONTROL.
 000000     SELECT MHTRMA ASSIGN TO DISK
 000000                   ORGANIZATION IS INDEXED
-000000                   ACCESS IS SEQUENTIAL
-000000                   RECORD KEY IS A-A.
+000000                   ACCESS IS RANDOM
+000000                   RECORD KEY IS A-A
+000000                   FILE STATUS IS WS-MHTRMA-STATUS.
+000000     SELECT AUDITF ASSIGN TO "MHTRMA.AUD"
+000000                   ORGANIZATION IS LINE SEQUENTIAL
+000000                   FILE STATUS IS WS-AUDITF-STATUS.
 000000 DATA DIVISION.
 000000 FILE SECTION.
 000000 FD  MHTRMA        RECORD CONTAINS  72 CHARACTERS
@@ -28,30 +32,204 @@
 000000        03  CTRIM  PIC 9(2).
 000000        03  GRAPTA PIC 9(2).
 000000*
+000000     FD  AUDITF    LABEL RECORD STANDARD.
+000000     01  AUDIT-LINE.
+000000         02  AL-TIMESTAMP    PIC 9(15).
+000000         02  FILLER          PIC X(2)  VALUE SPACES.
+000000         02  AL-STUDENT-ID   PIC 9(4).
+000000         02  FILLER          PIC X(2)  VALUE SPACES.
+000000         02  AL-ACTION       PIC X(6).
+000000         02  FILLER          PIC X(2)  VALUE SPACES.
+000000         02  AL-DETAIL       PIC X(60).
 000000*
 000000 WORKING-STORAGE SECTION.
 000000 77     RECIN      PIC X(4).
 000000 77     RECOUT     PIC X(4).
 000000 77     TEL-W      PIC 9(2).
-       01  WS-EOF PIC A(1).      
+       01  WS-EOF PIC A(1).
+       01  WS-MHTRMA-STATUS PIC XX.
+       01  WS-AUDITF-STATUS PIC XX.
+       01  WS-DETAIL-PTR PIC 9(2).
 000000*
       *
        LINKAGE SECTION.
+          01 LS-FUNCTION-CODE PIC X(1).
+             88 LS-FUNC-ADD      VALUE "A".
+             88 LS-FUNC-MAINTAIN VALUE "M".
+             88 LS-FUNC-INQUIRE  VALUE "I".
+          01 LS-RETURN-CODE   PIC 9(2).
           01 LS-STUDENT-ID PIC 9(4).
           01 LS-STUDENT-NAME PIC A(20).
+          01 LS-ONOM          PIC X(15).
+          01 LS-ONP           PIC X(10).
+          01 LS-CLASS1        PIC X(3).
+          01 LS-THL2          PIC 9(11).
+          01 LS-APOYS         PIC 9(3).
+          01 LS-ATRIM         PIC 9(2).
+          01 LS-BTRIM         PIC 9(2).
+          01 LS-CTRIM         PIC 9(2).
+          01 LS-GRAPTA        PIC 9(2).
 
 
-000000 PROCEDURE DIVISION USING LS-STUDENT-ID, LS-STUDENT-NAME. 
+000000 PROCEDURE DIVISION USING LS-FUNCTION-CODE, LS-RETURN-CODE,
+000000     LS-STUDENT-ID, LS-STUDENT-NAME, LS-ONOM, LS-ONP, LS-CLASS1,
+000000     LS-THL2, LS-APOYS, LS-ATRIM, LS-BTRIM, LS-CTRIM, LS-GRAPTA.
 000000 ARXH.
-           OPEN INPUT MHTRMA.
-           CLOSE MHTRMA.    
-000000     OPEN OUTPUT  MHTRMA.
+000000     MOVE 0 TO LS-RETURN-CODE.
+000000     OPEN I-O MHTRMA.
+000000     IF WS-MHTRMA-STATUS = "35"
+000000         OPEN OUTPUT MHTRMA
+000000         CLOSE MHTRMA
+000000         OPEN I-O MHTRMA
+000000     END-IF.
+000000     OPEN EXTEND AUDITF.
+000000     IF WS-AUDITF-STATUS = "35"
+000000         OPEN OUTPUT AUDITF
+000000         CLOSE AUDITF
+000000         OPEN EXTEND AUDITF
+000000     END-IF.
+000000     EVALUATE TRUE
+000000         WHEN LS-FUNC-ADD
+000000             PERFORM 100-ADD-STUDENT
+000000         WHEN LS-FUNC-MAINTAIN
+000000             PERFORM 200-MAINTAIN-STUDENT
+000000         WHEN LS-FUNC-INQUIRE
+000000             PERFORM 300-INQUIRE-STUDENT
+000000         WHEN OTHER
+000000             MOVE 99 TO LS-RETURN-CODE
+000000             DISPLAY "PROGRAM5: AGNWSTOS KODIKOS LEITOYRGIAS"
+000000     END-EVALUATE.
+000000     GO TO TELOS.
+000000*
+000000 100-ADD-STUDENT.
+000000     MOVE LS-STUDENT-ID TO A-A.
+000000     MOVE LS-STUDENT-NAME TO EPWN.
+000000     MOVE LS-ONOM TO ONOM.
+000000     MOVE LS-ONP TO ONP.
+000000     MOVE LS-CLASS1 TO CLASS1.
+000000     MOVE LS-THL2 TO THL2.
+000000     MOVE LS-APOYS TO APOYS.
+000000     MOVE LS-ATRIM TO ATRIM.
+000000     MOVE LS-BTRIM TO BTRIM.
+000000     MOVE LS-CTRIM TO CTRIM.
+000000     MOVE LS-GRAPTA TO GRAPTA.
+000000     WRITE RMA
+000000         INVALID KEY
+000000             MOVE 10 TO LS-RETURN-CODE
+000000             DISPLAY "STUDENT ID " LS-STUDENT-ID
+000000                     " ALREADY EXISTS - RECORD NOT ADDED"
+000000         NOT INVALID KEY
+000000             DISPLAY "TO ARXEIO DIMIOYRGIQHKE"
+000000             MOVE "ADD"   TO AL-ACTION
+000000             MOVE "NEW STUDENT RECORD CREATED" TO AL-DETAIL
+000000             PERFORM 800-WRITE-AUDIT-RECORD
+000000     END-WRITE.
+000000*
+000000 200-MAINTAIN-STUDENT.
+000000     MOVE LS-STUDENT-ID TO A-A.
+000000     READ MHTRMA
+000000         INVALID KEY
+000000             MOVE 20 TO LS-RETURN-CODE
+000000             DISPLAY "STUDENT ID " LS-STUDENT-ID
+000000                     " NOT FOUND - NOTHING UPDATED"
+000000         NOT INVALID KEY
+000000             PERFORM 210-BUILD-CHANGE-LIST
+000000             MOVE LS-STUDENT-NAME TO EPWN
+000000             MOVE LS-ONOM TO ONOM
+000000             MOVE LS-ONP TO ONP
+000000             MOVE LS-CLASS1 TO CLASS1
+000000             MOVE LS-THL2 TO THL2
+000000             MOVE LS-APOYS TO APOYS
+000000             MOVE LS-ATRIM TO ATRIM
+000000             MOVE LS-BTRIM TO BTRIM
+000000             MOVE LS-CTRIM TO CTRIM
+000000             MOVE LS-GRAPTA TO GRAPTA
+000000             REWRITE RMA
+000000                 INVALID KEY
+000000                     MOVE 21 TO LS-RETURN-CODE
+000000                     DISPLAY "STUDENT ID " LS-STUDENT-ID
+000000                             " COULD NOT BE UPDATED"
+000000                 NOT INVALID KEY
+000000                     DISPLAY "TO ARXEIO ENIMERWQHKE"
+000000                     MOVE "UPDATE" TO AL-ACTION
+000000                     PERFORM 800-WRITE-AUDIT-RECORD
+000000             END-REWRITE
+000000     END-READ.
+000000*
+000000 210-BUILD-CHANGE-LIST.
+000000     MOVE SPACES TO AL-DETAIL.
+000000     MOVE 1 TO WS-DETAIL-PTR.
+000000     IF LS-STUDENT-NAME NOT = EPWN
+000000         STRING "EPWN " DELIMITED BY SIZE
+000000             INTO AL-DETAIL WITH POINTER WS-DETAIL-PTR
+000000     END-IF.
+000000     IF LS-ONOM NOT = ONOM
+000000         STRING "ONOM " DELIMITED BY SIZE
+000000             INTO AL-DETAIL WITH POINTER WS-DETAIL-PTR
+000000     END-IF.
+000000     IF LS-ONP NOT = ONP
+000000         STRING "ONP " DELIMITED BY SIZE
+000000             INTO AL-DETAIL WITH POINTER WS-DETAIL-PTR
+000000     END-IF.
+000000     IF LS-CLASS1 NOT = CLASS1
+000000         STRING "CLASS1 " DELIMITED BY SIZE
+000000             INTO AL-DETAIL WITH POINTER WS-DETAIL-PTR
+000000     END-IF.
+000000     IF LS-THL2 NOT = THL2
+000000         STRING "THL2 " DELIMITED BY SIZE
+000000             INTO AL-DETAIL WITH POINTER WS-DETAIL-PTR
+000000     END-IF.
+000000     IF LS-APOYS NOT = APOYS
+000000         STRING "APOYS " DELIMITED BY SIZE
+000000             INTO AL-DETAIL WITH POINTER WS-DETAIL-PTR
+000000     END-IF.
+000000     IF LS-ATRIM NOT = ATRIM
+000000         STRING "ATRIM " DELIMITED BY SIZE
+000000             INTO AL-DETAIL WITH POINTER WS-DETAIL-PTR
+000000     END-IF.
+000000     IF LS-BTRIM NOT = BTRIM
+000000         STRING "BTRIM " DELIMITED BY SIZE
+000000             INTO AL-DETAIL WITH POINTER WS-DETAIL-PTR
+000000     END-IF.
+000000     IF LS-CTRIM NOT = CTRIM
+000000         STRING "CTRIM " DELIMITED BY SIZE
+000000             INTO AL-DETAIL WITH POINTER WS-DETAIL-PTR
+000000     END-IF.
+000000     IF LS-GRAPTA NOT = GRAPTA
+000000         STRING "GRAPTA " DELIMITED BY SIZE
+000000             INTO AL-DETAIL WITH POINTER WS-DETAIL-PTR
+000000     END-IF.
+000000     IF WS-DETAIL-PTR = 1
+000000         MOVE "NO FIELDS CHANGED" TO AL-DETAIL
+000000     END-IF.
+000000*
+000000 300-INQUIRE-STUDENT.
 000000     MOVE LS-STUDENT-ID TO A-A.
-           MOVE LS-STUDENT-NAME TO EPWN.
-000000     WRITE RMA INVALID KEY GO TO TELOS.
+000000     READ MHTRMA
+000000         INVALID KEY
+000000             MOVE 30 TO LS-RETURN-CODE
+000000             DISPLAY "STUDENT ID " LS-STUDENT-ID " NOT FOUND"
+000000         NOT INVALID KEY
+000000             MOVE EPWN TO LS-STUDENT-NAME
+000000             MOVE ONOM TO LS-ONOM
+000000             MOVE ONP TO LS-ONP
+000000             MOVE CLASS1 TO LS-CLASS1
+000000             MOVE THL2 TO LS-THL2
+000000             MOVE APOYS TO LS-APOYS
+000000             MOVE ATRIM TO LS-ATRIM
+000000             MOVE BTRIM TO LS-BTRIM
+000000             MOVE CTRIM TO LS-CTRIM
+000000             MOVE GRAPTA TO LS-GRAPTA
+000000     END-READ.
+000000*
+000000 800-WRITE-AUDIT-RECORD.
+000000     MOVE FUNCTION CURRENT-DATE (1:15) TO AL-TIMESTAMP.
+000000     MOVE LS-STUDENT-ID TO AL-STUDENT-ID.
+000000     WRITE AUDIT-LINE.
+000000*
 000000 TELOS.
 000000     CLOSE MHTRMA.
-000000     DISPLAY "TO ARXEIO DIMIOYRGIQHKE".
+000000     CLOSE AUDITF.
 000000     EXIT PROGRAM.
 000000*
 
