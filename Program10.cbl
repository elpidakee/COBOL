@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAM10.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 WS-RETURN-CODE PIC 9(2).
+       01 WS-FUNCTION-CODE PIC X(1).
+       01 WS-STUDENT-ID PIC 9(4) VALUE 0001.
+       01 WS-STUDENT-NAME PIC A(20).
+       01 WS-ONOM PIC X(15).
+       01 WS-ONP PIC X(10).
+       01 WS-CLASS1 PIC X(3).
+       01 WS-THL2 PIC 9(11).
+       01 WS-APOYS PIC 9(3).
+       01 WS-ATRIM PIC 9(2).
+       01 WS-BTRIM PIC 9(2).
+       01 WS-CTRIM PIC 9(2).
+       01 WS-GRAPTA PIC 9(2).
+       01 WS-MODE-SW PIC X.
+       01 WS-ID-FROM PIC 9(18) VALUE 0.
+       01 WS-ID-TO PIC 9(18) VALUE 0.
+       01 WS-DESCR-PATTERN PIC X(20) VALUE SPACES.
+       01 WS-STEP-NAME PIC X(30).
+       01 WS-STEP-CODE PIC 9(2).
+       01 WS-REPORT-MODE PIC 9 VALUE 1.
+       PROCEDURE DIVISION.
+       ARXH.
+           DISPLAY "PROGRAM10: STARTING NIGHTLY BATCH SEQUENCE".
+           PERFORM 100-RUN-PROGRAM3.
+           PERFORM 200-RUN-PROGRAM5.
+           PERFORM 300-RUN-PROGRAM6.
+           PERFORM 400-RUN-PROGRAM9.
+           DISPLAY "PROGRAM10: NIGHTLY BATCH SEQUENCE COMPLETE".
+           STOP RUN.
+       100-RUN-PROGRAM3.
+      * batch runs always take the monthly totals report, not the
+      * interactive year-over-year comparison
+           CALL 'Program3' USING WS-REPORT-MODE, WS-RETURN-CODE.
+           IF WS-RETURN-CODE NOT = 0
+               MOVE "PROGRAM3 (MONTHLY TOTALS)" TO WS-STEP-NAME
+               MOVE WS-RETURN-CODE TO WS-STEP-CODE
+               PERFORM 900-ABORT-BATCH
+           END-IF.
+       200-RUN-PROGRAM5.
+      * this system has no queue of pending student-maintenance
+      * transactions to drain - all adds/edits are entered interactively
+      * through PROGRAM1's menu (options 4/5). this step is therefore
+      * NOT maintenance: it is a read-only LS-FUNC-INQUIRE housekeeping
+      * call against a placeholder ID, run purely to confirm MHTRMA and
+      * AUDITF exist and are readable before the rest of the batch
+      * relies on them. a "not found" for this placeholder ID is
+      * expected and is not a failure.
+           MOVE "I" TO WS-FUNCTION-CODE.
+           CALL 'Program5' USING WS-FUNCTION-CODE, WS-RETURN-CODE,
+               WS-STUDENT-ID, WS-STUDENT-NAME, WS-ONOM, WS-ONP,
+               WS-CLASS1, WS-THL2, WS-APOYS, WS-ATRIM, WS-BTRIM,
+               WS-CTRIM, WS-GRAPTA.
+           IF WS-RETURN-CODE NOT = 0 AND WS-RETURN-CODE NOT = 30
+               MOVE "PROGRAM5 (FILE HEALTH CHECK)" TO WS-STEP-NAME
+               MOVE WS-RETURN-CODE TO WS-STEP-CODE
+               PERFORM 900-ABORT-BATCH
+           END-IF.
+       300-RUN-PROGRAM6.
+           MOVE "F" TO WS-MODE-SW.
+           CALL 'Program6' USING WS-MODE-SW, WS-ID-FROM, WS-ID-TO,
+               WS-DESCR-PATTERN, WS-RETURN-CODE.
+           IF WS-RETURN-CODE NOT = 0
+               MOVE "PROGRAM6 (DEMOTABLE EXPORT)" TO WS-STEP-NAME
+               MOVE WS-RETURN-CODE TO WS-STEP-CODE
+               PERFORM 900-ABORT-BATCH
+           END-IF.
+       400-RUN-PROGRAM9.
+      * consolidated EOM statement - depends on Program3's MONTHLY.PRT
+      * and refreshes/copies DEMOTABLE.EXT itself via Program6, so it
+      * runs last, after both of those have produced their output
+           CALL 'Program9' USING WS-RETURN-CODE.
+           IF WS-RETURN-CODE NOT = 0
+               MOVE "PROGRAM9 (EOM STATEMENT)" TO WS-STEP-NAME
+               MOVE WS-RETURN-CODE TO WS-STEP-CODE
+               PERFORM 900-ABORT-BATCH
+           END-IF.
+       900-ABORT-BATCH.
+           DISPLAY "*** BATCH STEP FAILED: " WS-STEP-NAME
+                   " - RETURN CODE " WS-STEP-CODE " ***".
+           DISPLAY "PROGRAM10: NIGHTLY BATCH SEQUENCE ABORTED".
+           STOP RUN.
