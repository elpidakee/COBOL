@@ -0,0 +1,63 @@
+000000 IDENTIFICATION DIVISION.
+000000 PROGRAM-ID. Program2.
+000000 ENVIRONMENT DIVISION.
+000000 CONFIGURATION SECTION.
+000000 INPUT-OUTPUT SECTION.
+000000 FILE-CONTROL.
+000000     SELECT MHTRMA ASSIGN TO DISK
+000000                   ORGANIZATION IS INDEXED
+000000                   ACCESS IS RANDOM
+000000                   RECORD KEY IS A-A
+000000                   FILE STATUS IS WS-MHTRMA-STATUS.
+000000 DATA DIVISION.
+000000 FILE SECTION.
+000000 FD  MHTRMA        RECORD CONTAINS  72 CHARACTERS
+000000                   LABEL RECORD STANDARD
+000000                   DATA RECORD IS RMA
+000000                   VALUE OF FILE-ID IS "MHTRWA.DAT".
+000000 01  RMA.
+000000     02 A-A        PIC 9(4).
+000000     02 EPWN       PIC X(20).
+000000     02 ONOM       PIC X(15).
+000000     02 ONP        PIC X(10).
+000000     02 CLASS1      PIC X(3).
+000000     02 THL2       PIC 9(11).
+000000     02 KATAST.
+000000        03  APOYS  PIC 9(3).
+000000        03  ATRIM  PIC 9(2).
+000000        03  BTRIM  PIC 9(2).
+000000        03  CTRIM  PIC 9(2).
+000000        03  GRAPTA PIC 9(2).
+000000*
+000000 WORKING-STORAGE SECTION.
+000000 01  WS-MHTRMA-STATUS   PIC XX.
+000000*
+      *
+       LINKAGE SECTION.
+          01 LS-STUDENT-ID   PIC 9(4).
+          01 LS-STUDENT-NAME PIC A(20).
+          01 LS-RETURN-CODE  PIC 9(2).
+
+000000 PROCEDURE DIVISION USING LS-STUDENT-ID, LS-STUDENT-NAME,
+000000     LS-RETURN-CODE.
+000000 ARXH.
+000000     MOVE 0 TO LS-RETURN-CODE.
+000000     MOVE SPACES TO LS-STUDENT-NAME.
+000000     OPEN INPUT MHTRMA.
+000000     IF WS-MHTRMA-STATUS NOT = "00"
+000000         MOVE 31 TO LS-RETURN-CODE
+000000         DISPLAY "PROGRAM2: MHTRMA COULD NOT BE OPENED - STATUS "
+000000                 WS-MHTRMA-STATUS
+000000     ELSE
+000000         MOVE LS-STUDENT-ID TO A-A
+000000         READ MHTRMA
+000000             INVALID KEY
+000000                 MOVE 30 TO LS-RETURN-CODE
+000000                 DISPLAY "STUDENT ID " LS-STUDENT-ID " NOT FOUND"
+000000             NOT INVALID KEY
+000000                 MOVE EPWN TO LS-STUDENT-NAME
+000000         END-READ
+000000         CLOSE MHTRMA
+000000     END-IF.
+000000     EXIT PROGRAM.
+000000*
