@@ -1,75 +1,120 @@
-       $SET SQL(dbman=ODBC)    
+       $SET SQL(dbman=ODBC)
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. TESTALL. 
+       PROGRAM-ID. TESTALL AS "Program6".
        ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION. 
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-       DATA DIVISION.  
-       FILE SECTION.  
-       WORKING-STORAGE SECTION. 
-       01 DISP-RATE PIC $$$,$$$,$$9.99. 
-       01 DISP-COM PIC Z.99.  
-       01 DISP-CODE PIC ----9. 
-       01 FAKE-CHAR PIC X.  
-       01 ANSS PIC X. 
-       01 COM-NULL-IND PIC S9(4) COMP. 
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXPORT-OUT ASSIGN TO "DEMOTABLE.EXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXPORT-OUT
+           LABEL RECORD STANDARD.
+       01  EXPORT-LINE.
+           02  EL-WSID  PIC 9(18).
+           02  FILLER   PIC X(2)  VALUE SPACES.
+           02  EL-DESCR PIC X(20).
+       WORKING-STORAGE SECTION.
+       01 DISP-RATE PIC $$$,$$$,$$9.99.
+       01 DISP-COM PIC Z.99.
+       01 DISP-CODE PIC ----9.
+       01 FAKE-CHAR PIC X.
+       01 ANSS PIC X.
+       01 COM-NULL-IND PIC S9(4) COMP.
        01 REC-IN.
            02 WSID PIC 9(18).
            02 DESCR PIC x(20).
-       
-       EXEC SQL 
-         INCLUDE SQLCA 
-       END-EXEC. 
-      
-       01 svr          pic x(32) value "elpida".
-       01 usr-pass     pic x(64) value "HR.hr".
-     
-       PROCEDURE DIVISION.
+
+       EXEC SQL
+         INCLUDE SQLCA
+       END-EXEC.
+
+       01 WS-CONN-RETURN-CODE PIC 9(2).
+       01 WS-EXPORT-OPENED-SW PIC X VALUE "N".
+           88 WS-EXPORT-OPENED VALUE "Y".
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 WS-ID-FROM        PIC 9(18).
+       01 WS-ID-TO          PIC 9(18).
+       01 WS-DESCR-PATTERN  PIC X(20).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       LINKAGE SECTION.
+       01 LS-MODE-SW       PIC X.
+           88 LS-MODE-DISPLAY VALUE "D".
+           88 LS-MODE-FILE    VALUE "F".
+       01 LS-ID-FROM        PIC 9(18).
+       01 LS-ID-TO          PIC 9(18).
+       01 LS-DESCR-PATTERN  PIC X(20).
+       01 LS-RETURN-CODE    PIC 9(2).
+
+       PROCEDURE DIVISION USING LS-MODE-SW, LS-ID-FROM, LS-ID-TO,
+           LS-DESCR-PATTERN, LS-RETURN-CODE.
        000-CONN.
-         EXEC SQL                                     
-              CONNECT TO :svr USER :usr-pass           
-          END-EXEC                                     
-          if sqlcode not = 0                           
-               display "Error: cannot connect "        
-               display sqlcode                         
-               display sqlerrmc                        
-               stop run                                
-          end-if.                                       
+           MOVE 0 TO LS-RETURN-CODE.
+           MOVE LS-ID-FROM TO WS-ID-FROM.
+           MOVE LS-ID-TO TO WS-ID-TO.
+           MOVE LS-DESCR-PATTERN TO WS-DESCR-PATTERN.
+           CALL "SQLCONN" USING WS-CONN-RETURN-CODE.
+           IF WS-CONN-RETURN-CODE NOT = 0
+               MOVE WS-CONN-RETURN-CODE TO LS-RETURN-CODE
+               GO TO 100-EXIT
+           END-IF.
+           IF LS-MODE-FILE
+               OPEN OUTPUT EXPORT-OUT
+               SET WS-EXPORT-OPENED TO TRUE
+           END-IF.
        100-MAIN.
-      * declare cursor for select 
+      * declare cursor for select, with optional ID range / description
+      * pattern filters from LS-ID-FROM/LS-ID-TO/LS-DESCR-PATTERN
+      * (zero / spaces means "no filter" on that column)
            EXEC SQL
                DECLARE c1 CURSOR FOR
-               SELECT ID, Description 
-                 FROM SalesLT.DemoTable;
+               SELECT ID, Description
+                 FROM SalesLT.DemoTable
+                WHERE (:WS-ID-FROM = 0 OR ID >= :WS-ID-FROM)
+                  AND (:WS-ID-TO = 0 OR ID <= :WS-ID-TO)
+                  AND (LTRIM(RTRIM(:WS-DESCR-PATTERN)) = ''
+                       OR Description LIKE :WS-DESCR-PATTERN)
            END-EXEC
       * open cursor
            EXEC SQL
                OPEN c1
-           END-EXEC 
+           END-EXEC
       * loop until no more data
-           PERFORM UNTIL SQLCODE NOT = ZERO 
+           PERFORM UNTIL SQLCODE NOT = ZERO
                EXEC SQL
-                     FETCH C1 INTO 
-                       :REC-IN 
+                     FETCH C1 INTO
+                       :REC-IN
                END-EXEC
-               if sqlcode not = 0  AND SQLCODE NOT = 100                
+               if sqlcode not = 0  AND SQLCODE NOT = 100
                    DISPLAY 'Error: Could not perform fetch'
                    DISPLAY SQLERRML
                    DISPLAY SQLERRMC
                    EXEC SQL DISCONNECT ALL END-EXEC
-                   STOP RUN                             
-               end-if  
+                   move 92 to LS-RETURN-CODE
+                   go to 100-EXIT
+               end-if
                IF SQLCODE NOT = 100
-                   DISPLAY WSID, " ", DESCR
-               END-IF    
-           END-PERFORM.  
-      
+                   IF LS-MODE-FILE
+                       MOVE WSID TO EL-WSID
+                       MOVE DESCR TO EL-DESCR
+                       WRITE EXPORT-LINE
+                   ELSE
+                       DISPLAY WSID, " ", DESCR
+                   END-IF
+               END-IF
+           END-PERFORM.
+
        CLOSE-LOOP.
-      * close the cursor 
-           EXEC SQL 
-               CLOSE C1 
-           END-EXEC. 
-      
-       100-EXIT. 
+      * close the cursor
+           EXEC SQL
+               CLOSE C1
+           END-EXEC.
+
+       100-EXIT.
+           IF WS-EXPORT-OPENED
+               CLOSE EXPORT-OUT
+           END-IF.
            EXIT PROGRAM.
