@@ -0,0 +1,116 @@
+000000 IDENTIFICATION DIVISION.
+000000 PROGRAM-ID. Program9.
+000000 ENVIRONMENT DIVISION.
+000000 CONFIGURATION SECTION.
+000000 INPUT-OUTPUT SECTION.
+000000 FILE-CONTROL.
+000000     SELECT MONTHLY-IN ASSIGN TO "MONTHLY.PRT"
+000000                   ORGANIZATION IS LINE SEQUENTIAL
+000000                   FILE STATUS IS WS-MONTHLY-STATUS.
+000000     SELECT DEMO-IN   ASSIGN TO "DEMOTABLE.EXT"
+000000                   ORGANIZATION IS LINE SEQUENTIAL
+000000                   FILE STATUS IS WS-DEMO-STATUS.
+000000     SELECT STMT-OUT  ASSIGN TO "EOM-STATEMENT.TXT"
+000000                   ORGANIZATION IS LINE SEQUENTIAL.
+000000 DATA DIVISION.
+000000 FILE SECTION.
+000000 FD  MONTHLY-IN     LABEL RECORD STANDARD.
+000000 01  MONTHLY-LINE   PIC X(200).
+000000 FD  DEMO-IN        LABEL RECORD STANDARD.
+000000 01  DEMO-REC.
+000000     02  DR-WSID    PIC 9(18).
+000000     02  FILLER     PIC X(2).
+000000     02  DR-DESCR   PIC X(20).
+000000 FD  STMT-OUT       LABEL RECORD STANDARD.
+000000 01  STMT-LINE      PIC X(200).
+000000*
+000000 WORKING-STORAGE SECTION.
+000000 01  WS-MONTHLY-STATUS   PIC XX.
+000000 01  WS-DEMO-STATUS      PIC XX.
+000000 01  WS-CONN-RETURN-CODE PIC 9(2).
+000000 01  WS-MODE-SW          PIC X VALUE "F".
+000000 01  WS-ID-FROM          PIC 9(18) VALUE 0.
+000000 01  WS-ID-TO            PIC 9(18) VALUE 0.
+000000 01  WS-DESCR-PATTERN    PIC X(20) VALUE SPACES.
+000000 01  WS-DEMO-COUNT       PIC 9(5) VALUE 0.
+000000*
+000000 LINKAGE SECTION.
+000000 01  LS-RETURN-CODE      PIC 9(2).
+000000*
+000000 PROCEDURE DIVISION USING LS-RETURN-CODE.
+000000 ARXH.
+000000     MOVE 0 TO LS-RETURN-CODE.
+000000     OPEN OUTPUT STMT-OUT.
+000000     MOVE "END OF MONTH CONSOLIDATED STATEMENT" TO STMT-LINE.
+000000     WRITE STMT-LINE.
+000000     MOVE SPACES TO STMT-LINE.
+000000     WRITE STMT-LINE.
+000000     PERFORM 100-COPY-MONTHLY-TOTALS.
+000000     PERFORM 200-REFRESH-AND-COPY-DEMOTABLE.
+000000     CLOSE STMT-OUT.
+000000     EXIT PROGRAM.
+000000*
+000000 100-COPY-MONTHLY-TOTALS.
+000000     MOVE "PART A: MONTHLY SALES TOTALS (FROM PROGRAM3)"
+000000         TO STMT-LINE.
+000000     WRITE STMT-LINE.
+000000     MOVE SPACES TO STMT-LINE.
+000000     WRITE STMT-LINE.
+000000     OPEN INPUT MONTHLY-IN.
+000000     IF WS-MONTHLY-STATUS = "35"
+000000         MOVE "  (MONTHLY.PRT NOT FOUND - RUN PROGRAM3 FIRST)"
+000000             TO STMT-LINE
+000000         WRITE STMT-LINE
+000000     ELSE
+000000         PERFORM UNTIL WS-MONTHLY-STATUS = "10"
+000000             READ MONTHLY-IN
+000000                 AT END MOVE "10" TO WS-MONTHLY-STATUS
+000000                 NOT AT END
+000000                     MOVE MONTHLY-LINE TO STMT-LINE
+000000                     WRITE STMT-LINE
+000000             END-READ
+000000         END-PERFORM
+000000         CLOSE MONTHLY-IN
+000000     END-IF.
+000000     MOVE SPACES TO STMT-LINE.
+000000     WRITE STMT-LINE.
+000000*
+000000 200-REFRESH-AND-COPY-DEMOTABLE.
+000000     MOVE "PART B: DEMOTABLE EXTRACT (FROM PROGRAM6)"
+000000         TO STMT-LINE.
+000000     WRITE STMT-LINE.
+000000     MOVE SPACES TO STMT-LINE.
+000000     WRITE STMT-LINE.
+000000     CALL "Program6" USING WS-MODE-SW, WS-ID-FROM, WS-ID-TO,
+000000         WS-DESCR-PATTERN, WS-CONN-RETURN-CODE.
+000000     IF WS-CONN-RETURN-CODE NOT = 0
+000000         MOVE "  (COULD NOT REFRESH DEMOTABLE EXTRACT)"
+000000             TO STMT-LINE
+000000         WRITE STMT-LINE
+000000     ELSE
+000000         OPEN INPUT DEMO-IN
+000000         IF WS-DEMO-STATUS = "35"
+000000             MOVE "  (DEMOTABLE.EXT NOT FOUND)" TO STMT-LINE
+000000             WRITE STMT-LINE
+000000         ELSE
+000000             PERFORM UNTIL WS-DEMO-STATUS = "10"
+000000                 READ DEMO-IN
+000000                     AT END MOVE "10" TO WS-DEMO-STATUS
+000000                     NOT AT END
+000000                         MOVE SPACES TO STMT-LINE
+000000                         STRING "  " DR-WSID " " DR-DESCR
+000000                             DELIMITED BY SIZE INTO STMT-LINE
+000000                         WRITE STMT-LINE
+000000                         ADD 1 TO WS-DEMO-COUNT
+000000                 END-READ
+000000             END-PERFORM
+000000             CLOSE DEMO-IN
+000000         END-IF
+000000     END-IF.
+000000     MOVE SPACES TO STMT-LINE.
+000000     WRITE STMT-LINE.
+000000     MOVE SPACES TO STMT-LINE.
+000000     STRING "TOTAL DEMOTABLE ROWS: " WS-DEMO-COUNT
+000000         DELIMITED BY SIZE INTO STMT-LINE.
+000000     WRITE STMT-LINE.
+000000*
